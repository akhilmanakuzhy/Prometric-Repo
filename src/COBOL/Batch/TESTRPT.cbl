@@ -1,181 +1,1099 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTRPT.
       ******************************************************************
-      *07-19-06 - NEW PROGRAM TO CREATE TCO EXPORT FOR DANTES OF       
-      *        ON BASE AND ON CAMPUS FTP FOR MILITARY IBT.          
-      *06-19-11 - ADD FULLY FUNDED INDIRS TO EXPORT                     
-      *02-19-17 - ADD EDITS TO SUPPORT DAIMS PGMING CHANGES            
-      *04-09-18 - ONBASE FTP ASSOCIATED TO 7777 NEED 'F' BRANCH         
+      *07-19-06 - NEW PROGRAM TO CREATE TCO EXPORT FOR DANTES OF
+      *        ON BASE AND ON CAMPUS FTP FOR MILITARY IBT.
+      *06-19-11 - ADD FULLY FUNDED INDIRS TO EXPORT
+      *02-19-17 - ADD EDITS TO SUPPORT DAIMS PGMING CHANGES
+      *04-09-18 - ONBASE FTP ASSOCIATED TO 7777 NEED 'F' BRANCH
       *05-19-21 - ADD SURPASS 6900 PRO PROCTOR FULLY FUNDED
       *12-19-22 - Converted from EZT to COBOL
       *           MODIFIED LOGIC TO ACCOMODATE FTP O/P FORMAT IN MFCOUS
       *06-19-23 - MODIFIED TO PULL FILE FROM PRO-PROCTOR DIRECTLY RATHER
-      *           THAN TCNET.                                           
+      *           THAN TCNET.
+      *08-09-26 - RESTORED THE INDIR READBACK OF THE FTP LOG AS A REAL
+      *           SECOND STEP (350-CONFIRM-TRANSFER) SO WE GET A HARD
+      *           PASS/FAIL SIGNAL ON WHETHER DANTES ACTUALLY PICKED UP
+      *           THE FILE INSTEAD OF JUST WRITING THE CARD DECK BLIND.
+      *08-09-26 - MOVED THE DANTES HOST/LOGIN/PUT TARGET OUT OF
+      *           WORKING-STORAGE AND INTO THE DANHOST CONTROL FILE,
+      *           READ AT 200-INIT-PROCESS, SO OPERATIONS CAN UPDATE
+      *           CREDENTIALS WITHOUT A RECOMPILE.
+      *08-09-26 - ADDED AN OPTIONAL PARM OVERRIDE DATE (MMDDYY) SO A
+      *           MISSED RUN CAN BE REPROCESSED FOR A PRIOR BUSINESS
+      *           DATE WITHOUT WAITING FOR TODAY'S Pro-Proctor EXTRACT.
+      *08-09-26 - W-CTRA/W-CTRB/W-CTRC NOW TALLY ACTUAL Pro-Proctor
+      *           EXTRACT RECORD COUNTS BY BRANCH CATEGORY (ON-BASE,
+      *           ON-CAMPUS, FULLY FUNDED INDIRECT) AND A SUMMARY IS
+      *           DISPLAYED AT 999-CLOSE-FILES.
+      *08-09-26 - ADDED DANAUD - A PERMANENT, APPENDED AUDIT TRAIL OF
+      *           THE DATE, FILENAME AND DESTINATION OF EVERY FTP
+      *           SCRIPT THIS PROGRAM GENERATES, SO A DANTES DISPUTE
+      *           OVER A MISSING FILE CAN BE CHECKED AGAINST A RECORD
+      *           INSTEAD OF MEMORY OR SCHEDULER LOGS THAT ROLL OFF.
+      *08-09-26 - ADDED 370-RECON-CHECK, COMPARING THE LOCAL Pro-
+      *           Proctor EXTRACT COUNT AGAINST DANTES'S DANACK
+      *           ACKNOWLEDGMENT COUNT SO A PARTIAL TRANSFER DOES NOT
+      *           SILENTLY PASS AS A SUCCESSFUL DAY.
+      *08-09-26 - DANHOST NOW HOLDS ONE RECORD PER BRANCH (ON-BASE,
+      *           ON-CAMPUS, ETC).  AN OPTIONAL BRANCH CODE IN THE
+      *           PARM (POSITION 7) SELECTS WHICH DANHOST RECORD
+      *           DRIVES THE CD PATH/IP/PUT TARGET FOR THIS RUN, SO
+      *           ON-BASE AND ON-CAMPUS EXPORTS ARE SEPARATE, AUDITABLE
+      *           EXECUTIONS OF THE SAME PROGRAM INSTEAD OF HAND-
+      *           PATCHED COPIES.
+      *08-09-26 - ADDED 395-FTP-WRITE-CHK AFTER EVERY WRITE TO FTP
+      *           SO A MID-BUILD I/O FAILURE ABENDS THE JOB THE SAME
+      *           WAY A BAD OPEN ALREADY DOES, INSTEAD OF SHIPPING A
+      *           TRUNCATED CARD DECK TO THE FTP STEP.
+      *08-09-26 - ADDED 900-SET-RETCODE, WHICH SETS RETURN-CODE FROM
+      *           WHETHER A TRANSFER WAS ATTEMPTED, CONFIRMED AND
+      *           RECONCILED (RC=0 CLEAN, RC=4 NOTHING TO SEND THIS RUN,
+      *           RC=8 ATTEMPTED BUT NOT CONFIRMED/RECONCILED) SO THE
+      *           JCL STREAM CAN TEST COND CODES INSTEAD OF SYSOUT.
+      *08-09-26 - ADDED THE DANTGT CONTROL FILE AND 250-PROCESS-TARGETS
+      *           SO ONE RUN CAN BUILD AN FTP SCRIPT FOR SEVERAL SAME-
+      *           DAY Pro-Proctor PULLS (REGULAR IBT, FULLY FUNDED,
+      *           SURPASS) INSTEAD OF JUST THE ONE MMDDYYc.txt TARGET A
+      *           RUN COULD REACH BEFORE.  WHEN DANTGT IS NOT SUPPLIED,
+      *           TESTRPT STILL BUILDS THE SINGLE TARGET IT ALWAYS DID.
+      *           370-RECON-CHECK NOW RECONCILES EACH DANACK RECORD
+      *           AGAINST ITS OWN BRANCH'S LOCAL COUNT RATHER THAN ONE
+      *           RUN-WIDE TOTAL, SO IT STAYS CORRECT WHEN A RUN COVERS
+      *           MORE THAN ONE BRANCH.
+      *08-09-26 - SPLIT THIS PROGRAM'S WORK INTO A BUILD INVOCATION AND
+      *           A SEPARATE CONFIRM INVOCATION (PARM POSITION 8), SINCE
+      *           THE REAL FTP STEP THAT PRODUCES THE INDIR LOG RUNS
+      *           AFTER THIS PROGRAM'S BUILD STEP FINISHES -- A SAME-RUN
+      *           350-CONFIRM-TRANSFER COULD NEVER HAVE SEEN A FRESH LOG
+      *           CONFIRM MODE RELOADS THE BUILD RUN'S PER-BRANCH LOCAL
+      *           COUNTS FROM TODAY'S DANAUD RECORDS (365-LOAD-LOCAL-
+      *           COUNTS) SINCE WORKING-STORAGE DOES NOT SURVIVE BETWEEN
+      *           INVOCATIONS.  370-RECON-CHECK/380-READ-DANACK NOW ALSO
+      *           SKIP ANY DANACK RECORD FOR A BRANCH NOT TARGETED THIS
+      *           RUN INSTEAD OF COMPARING IT AGAINST AN UNRELATED
+      *           BUCKET, AND 900-SET-RETCODE NOW ACCOUNTS FOR SOME (BUT
+      *           NOT ALL) TARGETS MISSING THEIR Pro-Proctor EXTRACT.
+      *08-09-26 - 350-CONFIRM-TRANSFER NOW COUNTS "226" REPLIES AND
+      *           COMPARES THEM TO HOW MANY TARGETS THE BUILD RUN ACTU-
+      *           ALLY BUILT, INSTEAD OF CONFIRMING ON THE FIRST REPLY
+      *           SEEN, SO A PARTIAL TRANSFER OUT OF SEVERAL COMBINED
+      *           DANTGT TARGETS CANNOT LOOK FULLY CONFIRMED.
+      *           900-SET-RETCODE NO LONGER TREATS "DANTES HAS NOT
+      *           POSTED DANACK YET" AS A CLEAN RECONCILIATION -- A NEW
+      *           WS-RECON-DONE-SW, SET ONLY WHEN 380-READ-DANACK
+      *           ACTUALLY COMPARES A RECORD, IS NOW REQUIRED FOR RC=0.
+      *           OPEN OUTPUT FTP (AND ITS CLOSE) ARE NOW GUARDED BY
+      *           RUN MODE THE SAME WAY DANAUD ALREADY WAS, SINCE
+      *           CONFIRM MODE NEVER WRITES TO THE CARD DECK.  DANHOST
+      *           IS NOW LINE SEQUENTIAL LIKE THE OTHER OPERATOR-
+      *           MAINTAINED CONTROL FILES.  REMOVED A LEFTOVER BUILD-
+      *           MODE GUARD IN 370-RECON-CHECK THAT PARAGRAPH CAN NO
+      *           LONGER REACH, AND REPLACED EARLY-EXIT GO TOs WITH
+      *           NESTED IF/ELSE TO MATCH THE REST OF THE PROGRAM.
+      *08-09-26 - WS-RECON-DONE-SW WAS BEING SET AS SOON AS 380-READ-
+      *           DANACK READ ANY NON-EOF RECORD, BEFORE IT EVEN CHECKED
+      *           WS-BRANCH-BUILT -- A BUILD THAT TARGETED TWO BRANCHES
+      *           COULD LOOK FULLY RECONCILED ON THE STRENGTH OF JUST
+      *           ONE BRANCH'S ACKNOWLEDGMENT COMING IN.  ADDED PER-
+      *           BRANCH WS-BRANCH-x-RECON-SW SWITCHES, SET IN
+      *           380-READ-DANACK ONLY WHEN A RECORD FOR A BUILT BRANCH
+      *           IS ACTUALLY COMPARED, AND MOVED WS-RECON-DONE-SW's
+      *           SETTING INTO 370-RECON-CHECK, AFTER THE DANACK FILE IS
+      *           EXHAUSTED, WHERE IT NOW REQUIRES EVERY BUILT BRANCH TO
+      *           HAVE BEEN RECONCILED, NOT JUST ONE OF THEM.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT Section.
        FILE-CONTROL.
-      *    SELECT INDIR  ASSIGN TO INDIR
-      *                   FILE STATUS IS INDIR-STATUS.
+           SELECT INDIR  ASSIGN TO INDIR
+                        FILE STATUS IS INDIR-STATUS.
+           SELECT DANHOST  ASSIGN TO DANHOST
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS DANHOST-STATUS.
            SELECT FTP  ASSIGN TO FTP
-                        FILE STATUS IS FTP-STATUS.   
-           
+                        FILE STATUS IS FTP-STATUS.
+           SELECT PPEXTR  ASSIGN TO WS-PP-DSNAME
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS PPEXTR-STATUS.
+           SELECT OPTIONAL DANAUD  ASSIGN TO DANAUD
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS DANAUD-STATUS.
+           SELECT OPTIONAL DANACK  ASSIGN TO DANACK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS DANACK-STATUS.
+           SELECT OPTIONAL DANTGT  ASSIGN TO DANTGT
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS DANTGT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-      *FD  INDIR.
-      *01  INDIRINP.
-      *     03 INP-REC.
-      *       05 I-MSGNO       PIC X(8).
-      *       05 I-MSGNO       PIC X(19).
-      *       05 FILLER        PIC X(1).
-      *       05 I-FILENAME.
-      *         07 I-FILE5     PIC X(5).
-      *         07 I-FILENM    PIC X(14).
-      *       05 FILLER        PIC X(41).
-      ******************************************************************
-      **                             FTP                                
+      ******************************************************************
+      **                    INDIR - FTP LOG READBACK
+      **   READ BACK AFTER THE FTP STEP RUNS TO CONFIRM THE TRANSFER
+      **   DANTES ACTUALLY COMPLETED.
+      ******************************************************************
+       FD  INDIR.
+       01  INDIRINP.
+           03 INP-REC.
+             05 I-MSGNO       PIC X(8).
+             05 I-MSGTXT      PIC X(19).
+             05 FILLER        PIC X(1).
+             05 I-FILENAME.
+               07 I-FILE5     PIC X(5).
+               07 I-FILENM    PIC X(14).
+             05 FILLER        PIC X(41).
+      ******************************************************************
+      **                    DANHOST - DANTES CONNECTION CONTROL
+      **   HOST/LOGIN/CD-PATH/PUT-TARGET FOR THE FTP STEP, MAINTAINED
+      **   BY OPERATIONS SO CREDENTIAL OR IP CHANGES DO NOT REQUIRE A
+      **   RECOMPILE OF THIS PROGRAM.
+      ******************************************************************
+       FD  DANHOST.
+       01  DANHOST-REC.
+           05 DH-BRANCH        PIC X(01).
+           05 FILLER           PIC X(01).
+           05 DH-HOST-LINE     PIC X(20).
+           05 FILLER           PIC X(01).
+           05 DH-LOGIN-LINE    PIC X(30).
+           05 FILLER           PIC X(01).
+           05 DH-CD-LINE       PIC X(20).
+           05 FILLER           PIC X(01).
+           05 DH-PUT-TEXT      PIC X(22).
+           05 FILLER           PIC X(03).
+      ******************************************************************
+      **                             FTP
       **
       ******************************************************************
        FD  FTP.
   *
        01  FTP-REC PIC X(80).
-         
+      ******************************************************************
+      **          PPEXTR - Pro-Proctor EXTRACT, OPENED READ-ONLY JUST
+      **   LONG ENOUGH TO COUNT RECORDS FOR THE SUMMARY REPORT AND THE
+      **   DANTES RECONCILIATION CHECK.  ASSIGNED DYNAMICALLY TO
+      **   WHATEVER WS-LAT-FILE RESOLVED TO THIS RUN.
+      ******************************************************************
+       FD  PPEXTR.
+       01  PPEXTR-REC PIC X(200).
+      ******************************************************************
+      **   DANAUD - PERMANENT AUDIT TRAIL, ONE RECORD PER GENERATED
+      **   FTP SCRIPT.  OPENED EXTEND SO HISTORY ACCUMULATES ACROSS
+      **   RUNS INSTEAD OF BEING OVERWRITTEN LIKE THE FTP CARD FILE.
+      **   AU-BRANCH/AU-COUNT CARRY THE BRANCH AND LOCAL Pro-Proctor
+      **   COUNT THIS SCRIPT WAS BUILT FROM, SO A LATER CONFIRM-MODE
+      **   RUN (WS-RUN-MODE = 'C') CAN RECONCILE AGAINST DANACK WITHOUT
+      **   NEEDING THE BUILD RUN'S WORKING-STORAGE, WHICH IS LONG GONE
+      **   BY THE TIME DANTES POSTS ITS ACKNOWLEDGMENT.
+      ******************************************************************
+       FD  DANAUD.
+       01  DANAUD-REC.
+           05 AU-DATE        PIC X(08).
+           05 FILLER         PIC X(01).
+           05 AU-TIME        PIC X(08).
+           05 FILLER         PIC X(01).
+           05 AU-FILE        PIC X(11).
+           05 FILLER         PIC X(01).
+           05 AU-HOST        PIC X(20).
+           05 FILLER         PIC X(01).
+           05 AU-PUT-TEXT    PIC X(22).
+           05 FILLER         PIC X(01).
+           05 AU-BRANCH      PIC X(01).
+           05 FILLER         PIC X(01).
+           05 AU-COUNT       PIC 9(09).
+           05 FILLER         PIC X(01).
+      ******************************************************************
+      **   DANACK - DANTES ACKNOWLEDGMENT OF WHAT IT ACTUALLY RECEIVED
+      **   FOR A GIVEN BRANCH, USED TO RECONCILE AGAINST THE LOCAL
+      **   Pro-Proctor EXTRACT COUNT.  PRODUCED OUTSIDE THIS PROGRAM;
+      **   MAY NOT BE PRESENT YET WHEN THIS RUN EXECUTES.
+      ******************************************************************
+       FD  DANACK.
+       01  DANACK-REC.
+           05 DA-BRANCH      PIC X(01).
+           05 FILLER         PIC X(01).
+           05 DA-ACK-COUNT   PIC 9(09).
+           05 FILLER         PIC X(69).
+      ******************************************************************
+      **   DANTGT - SAME-DAY TCO EXPORT TARGET LIST.  ONE RECORD PER
+      **   Pro-Proctor PULL TESTRPT SHOULD BUILD THIS RUN (REGULAR IBT,
+      **   FULLY FUNDED, SURPASS, ETC).  WHEN ABSENT, TESTRPT FALLS
+      **   BACK TO BUILDING THE SINGLE TARGET 200-INIT-PROCESS ALREADY
+      **   RESOLVED FROM THE PARM/TODAY'S DATE, MATCHING THE ORIGINAL
+      **   ONE-TARGET-PER-RUN BEHAVIOR.
+      ******************************************************************
+       FD  DANTGT.
+       01  DANTGT-REC.
+           05 TG-SUFFIX      PIC X(01).
+           05 FILLER         PIC X(01).
+           05 TG-BRANCH      PIC X(01).
+           05 FILLER         PIC X(77).
+
 
 
        WORKING-STORAGE SECTION.
-       
-      *01 INDIR-ENDFILE PIC X VALUE 'N'.
-      *01 INDIR-STATUS PIC XX VALUE '00'.
+
+       01 INDIR-ENDFILE PIC X VALUE 'N'.
+          88 INDIR-EOF VALUE 'Y'.
+       01 PPEXTR-ENDFILE PIC X VALUE 'N'.
+          88 PPEXTR-EOF VALUE 'Y'.
+       01 DANACK-ENDFILE PIC X VALUE 'N'.
+          88 DANACK-EOF VALUE 'Y'.
+       01 DANTGT-ENDFILE PIC X VALUE 'N'.
+          88 DANTGT-EOF VALUE 'Y'.
+       01 DANAUD-ENDFILE PIC X VALUE 'N'.
+          88 DANAUD-EOF VALUE 'Y'.
+       01 DANHOST-STATUS PIC XX VALUE '00'.
+       01 INDIR-STATUS PIC XX VALUE '00'.
        01 FTP-STATUS PIC XX VALUE '00'.
+       01 PPEXTR-STATUS PIC XX VALUE '00'.
+       01 DANAUD-STATUS PIC XX VALUE '00'.
+       01 DANACK-STATUS PIC XX VALUE '00'.
+       01 DANTGT-STATUS PIC XX VALUE '00'.
        01 PROCESS-FLAG PIC X VALUE 'N'.
-       01 W-CTRA  PIC 9(9). 
+          88 PROCESS-OK             VALUE 'Y'.
+          88 PROCESS-NOT-ATTEMPTED  VALUE 'N'.
+          88 PROCESS-WARNING        VALUE 'W'.
+      *    WS-RUN-MODE = 'B' BUILDS TODAY'S FTP SCRIPT(S) (THE DEFAULT).
+      *    WS-RUN-MODE = 'C' SKIPS THE BUILD AND INSTEAD CONFIRMS/
+      *    RECONCILES THE DECK A PRIOR BUILD-MODE RUN PRODUCED, AGAINST
+      *    THE INDIR LOG THE REAL FTP STEP LEFT BEHIND IN THE MEANTIME.
+      *    SELECTED BY PARM POSITION 8.
+       01 WS-RUN-MODE PIC X(01) VALUE 'B'.
+          88 RUN-MODE-BUILD   VALUE 'B'.
+          88 RUN-MODE-CONFIRM VALUE 'C'.
+       01 WS-ATTEMPTED-SW PIC X VALUE 'N'.
+          88 WS-ATTEMPTED VALUE 'Y'.
+       01 WS-TARGET-MISS-CT PIC 9(4) VALUE 0.
+       01 CONFIRM-FOUND-SW PIC X VALUE 'N'.
+          88 CONFIRM-FOUND VALUE 'Y'.
+       01 RECON-DISCREP-SW PIC X VALUE 'N'.
+          88 RECON-DISCREP VALUE 'Y'.
+      *    SET BY 370-RECON-CHECK, AFTER THE 380-READ-DANACK LOOP, ONLY
+      *    WHEN EVERY BRANCH BUILT THIS RUN (WS-BRANCH-x-BUILT) ALSO GOT
+      *    A DANACK RECORD ACTUALLY COMPARED AGAINST IT
+      *    (WS-BRANCH-x-RECON).  900-SET-RETCODE USES THIS TO TELL
+      *    "EVERY TARGETED BRANCH WAS RECONCILED CLEAN" APART FROM
+      *    "DANTES HAS NOT POSTED AN ACKNOWLEDGMENT FOR EVERY BRANCH
+      *    YET" -- THE LATTER MUST NOT LOOK LIKE A CLEAN RUN JUST
+      *    BECAUSE SOME OTHER BRANCH'S RECORD HAPPENED TO COME IN AND
+      *    LEAVE RECON-DISCREP-SW UNSET.
+       01 WS-RECON-DONE-SW PIC X VALUE 'N'.
+          88 WS-RECON-DONE VALUE 'Y'.
+       01 WS-LOCAL-TOTAL PIC 9(9) VALUE 0.
+      *    WS-TARGET-BUILT-CT IS THE NUMBER OF TARGETS THE BUILD-MODE
+      *    RUN ACTUALLY BUILT TODAY (ONE DANAUD RECORD PER TARGET,
+      *    COUNTED BY 366-READ-DANAUD).  WS-CONFIRM-COUNT IS HOW MANY
+      *    "226 Transfer complete." REPLIES 360-READ-INDIR FOUND IN THE
+      *    FTP LOG.  350-CONFIRM-TRANSFER COMPARES THE TWO SO A RUN
+      *    WITH SEVERAL TARGETS COMBINED INTO ONE SCRIPT (REQ 009) DOES
+      *    NOT REPORT "CONFIRMED" ON THE STRENGTH OF JUST ONE OF SEVERAL
+      *    EXPECTED REPLIES.
+       01 WS-TARGET-BUILT-CT PIC 9(4) VALUE 0.
+       01 WS-CONFIRM-COUNT PIC 9(4) VALUE 0.
+      *    SET IN 300-FTPCARD-BUILD WHEN A SCRIPT FOR THE GIVEN BRANCH
+      *    CATEGORY IS ACTUALLY BUILT THIS RUN; CHECKED IN 380-READ-
+      *    DANACK SO AN ACKNOWLEDGMENT FOR A BRANCH NOBODY TARGETED
+      *    THIS RUN IS NOT COMPARED AGAINST AN UNRELATED ZERO COUNTER.
+       01 WS-BRANCH-F-SW PIC X VALUE 'N'.
+          88 WS-BRANCH-F-BUILT VALUE 'Y'.
+       01 WS-BRANCH-C-SW PIC X VALUE 'N'.
+          88 WS-BRANCH-C-BUILT VALUE 'Y'.
+       01 WS-BRANCH-O-SW PIC X VALUE 'N'.
+          88 WS-BRANCH-O-BUILT VALUE 'Y'.
+       01 WS-BRANCH-BUILT-SW PIC X VALUE 'N'.
+          88 WS-BRANCH-BUILT VALUE 'Y'.
+      *    SET IN 380-READ-DANACK WHEN A DANACK RECORD FOR THE GIVEN
+      *    BRANCH CATEGORY WAS ACTUALLY COMPARED AGAINST THE LOCAL
+      *    COUNT.  370-RECON-CHECK CHECKS THESE AGAINST WS-BRANCH-x-
+      *    BUILT, AFTER THE DANACK FILE IS EXHAUSTED, SO A RUN THAT
+      *    BUILT TARGETS FOR TWO BRANCHES BUT ONLY RECEIVED AN
+      *    ACKNOWLEDGMENT FOR ONE OF THEM IS NOT REPORTED AS FULLY
+      *    RECONCILED.
+       01 WS-BRANCH-F-RECON-SW PIC X VALUE 'N'.
+          88 WS-BRANCH-F-RECON VALUE 'Y'.
+       01 WS-BRANCH-C-RECON-SW PIC X VALUE 'N'.
+          88 WS-BRANCH-C-RECON VALUE 'Y'.
+       01 WS-BRANCH-O-RECON-SW PIC X VALUE 'N'.
+          88 WS-BRANCH-O-RECON VALUE 'Y'.
+       01 DANHOST-ENDFILE PIC X VALUE 'N'.
+          88 DANHOST-EOF VALUE 'Y'.
+       01 DANHOST-FOUND-SW PIC X VALUE 'N'.
+          88 DANHOST-FOUND VALUE 'Y'.
+       01 WS-BRANCH-REQ PIC X(01) VALUE SPACE.
+       01 WS-PP-DSNAME PIC X(11) VALUE SPACES.
+       01 W-PP-COUNT PIC 9(9) VALUE 0.
+      *    W-CTRA = ON-BASE, W-CTRB = ON-CAMPUS, W-CTRC = FULLY FUNDED
+       01 W-CTRA  PIC 9(9).
        01 W-CTRB  PIC 9(9).
        01 W-CTRC  PIC 9(9).
        01 W-GET   PIC X(4) VALUE 'GET '.
        01 WS-FILLER PIC X VALUE ' '.
-       01 W-PUT PIC X(22) VALUE '''DAN.I01.IBT'' (REPLACE'.
+       01 W-HOST-LINE  PIC X(20) VALUE SPACES.
+       01 W-LOGIN-LINE PIC X(30) VALUE SPACES.
+       01 W-CD-LINE    PIC X(20) VALUE SPACES.
+       01 W-PUT PIC X(22) VALUE SPACES.
        01 WS-LAT-FILE PIC X(11) VALUE SPACES.
-       
+       01 WS-SUFFIX-CHAR PIC X(01) VALUE 'c'.
+
        01 WS-SYSDATE.
           03 WS-SYSDATE-YY PIC X(2).
           03 WS-SYSDATE-MM PIC X(2).
           03 WS-SYSDATE-DD PIC X(2).
-          
 
-       01 WB-FIELDS.                                              
+      *    WS-RUNDATE IS ALWAYS TODAY'S ACTUAL DATE, EVEN ON A REPROCESS
+      *    RUN WHERE WS-SYSDATE HOLDS A BACK-DATED OVERRIDE -- DANAUD
+      *    MUST RECORD WHEN THE SCRIPT WAS REALLY GENERATED, NOT THE
+      *    BUSINESS DATE IT WAS GENERATED FOR.
+       01 WS-RUNDATE.
+          03 WS-RUNDATE-YY PIC X(2).
+          03 WS-RUNDATE-MM PIC X(2).
+          03 WS-RUNDATE-DD PIC X(2).
+
+       01 WS-TIME-OF-DAY PIC 9(8) VALUE 0.
+       01 WS-AUDIT-DATE  PIC X(08) VALUE SPACES.
+
+
+       01 WB-FIELDS.
          05 WB-FLUSH-ARG           VALUE +0   PIC S9(4) COMP.
 
-        
-       PROCEDURE DIVISION.
+      ******************************************************************
+      *    LS-PARM-AREA CARRIES THE EXEC PARM, IF ANY.  POSITIONS 1-6
+      *    ARE AN OPTIONAL REPROCESS/BACK-DATE OVERRIDE IN MMDDYY
+      *    FORMAT.  WHEN BLANK, TESTRPT USES TODAY'S DATE AS ALWAYS.
+      *    POSITION 7 IS AN OPTIONAL BRANCH CODE OVERRIDE.  POSITION 8
+      *    IS AN OPTIONAL RUN MODE -- 'C' RUNS TESTRPT IN CONFIRM MODE
+      *    (SEE WS-RUN-MODE); ANYTHING ELSE, INCLUDING BLANK, IS THE
+      *    NORMAL BUILD MODE.
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05 LS-PARM-LEN       PIC S9(4) COMP.
+           05 LS-PARM-TEXT      PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
 
+           PERFORM 050-SET-RUN-MODE THRU 050-SET-RUN-MODE-EXIT
            PERFORM 100-OPEN-FILES THRU 100-OPEN-EXIT 1000 TIMES
            PERFORM 200-INIT-PROCESS  THRU 200-INIT-EXIT
-           PERFORM 300-FTPCARD-BUILD THRU 300-FTPCARD-EXIT           
+           EVALUATE TRUE
+               WHEN RUN-MODE-CONFIRM
+                   PERFORM 365-LOAD-LOCAL-COUNTS THRU 365-LOAD-EXIT
+                   PERFORM 350-CONFIRM-TRANSFER THRU 350-CONFIRM-EXIT
+                   PERFORM 370-RECON-CHECK THRU 370-RECON-EXIT
+               WHEN OTHER
+                   PERFORM 250-PROCESS-TARGETS THRU 250-PROCESS-EXIT
+           END-EVALUATE
+           PERFORM 900-SET-RETCODE  THRU 900-SET-RETCODE-EXIT
            PERFORM 999-CLOSE-FILES   THRU 999-CLOSE-EXIT
            STOP RUN
            .
-           
+
+      ******************************************************************
+      *    050-SET-RUN-MODE READS PARM POSITION 8 BEFORE ANY FILE IS
+      *    OPENED, SINCE 100-OPEN-FILES NEEDS TO KNOW WHETHER TO OPEN
+      *    DANAUD FOR APPEND (BUILD MODE) OR FOR READBACK (CONFIRM
+      *    MODE).
+      ******************************************************************
+       050-SET-RUN-MODE.
+
+           MOVE 'B' TO WS-RUN-MODE
+           IF LS-PARM-LEN > 7 AND LS-PARM-TEXT (8:1) = 'C'
+               MOVE 'C' TO WS-RUN-MODE
+               DISPLAY 'RUN MODE=CONFIRM - NO NEW FTP SCRIPT WILL BE
+      -            'BUILT THIS INVOCATION'
+           END-IF
+
+           .
+       050-SET-RUN-MODE-EXIT.
+           EXIT.
+
        100-OPEN-FILES.
-           
-      *    OPEN INPUT INDIR.
+
+           OPEN INPUT INDIR.
       *
-      *    IF INDIR-Status IS NOT = '00' AND '97'
-      *        DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on OPEN 
-      *            'INDIR. CODE=' INDIR-Status
-      *        MOVE INDIR-STATUS TO WB-FLUSH-ARG
-      *        CALL 'ILBOABN0' USING WB-FLUSH-ARG
-      *    END-IF .
-           
-           OPEN OUTPUT FTP.
-           IF FTP-STATUS IS NOT = '00' AND '04' 
-              DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on OPEN
-      -            'FTP. CODE=' FTP-Status
-               MOVE FTP-STATUS TO WB-FLUSH-ARG
+      *    THE INDIR LOG MAY NOT EXIST YET THE FIRST TIME THE FTP STEP
+      *    HAS NOT RUN -- STATUS 35 (FILE NOT FOUND) IS TOLERATED HERE
+      *    AND IS DEALT WITH IN 350-CONFIRM-TRANSFER.
+           IF INDIR-Status IS NOT = '00' AND '97' AND '35'
+               DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on OPEN
+      -            'INDIR. CODE=' INDIR-Status
+               MOVE INDIR-STATUS TO WB-FLUSH-ARG
+               CALL 'ILBOABN0' USING WB-FLUSH-ARG
+           END-IF .
+
+           OPEN INPUT DANHOST.
+           IF DANHOST-STATUS IS NOT = '00'
+               DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on OPEN
+      -            'DANHOST. CODE=' DANHOST-STATUS
+               MOVE DANHOST-STATUS TO WB-FLUSH-ARG
                CALL 'ILBOABN0' USING WB-FLUSH-ARG
+           END-IF .
+
+      *
+      *    CONFIRM MODE NEVER DRIVES 250-PROCESS-TARGETS/300-FTPCARD-
+      *    BUILD, SO IT HAS NO FUNCTIONAL NEED TO TOUCH THE FTP CARD
+      *    DECK -- OPENING IT ANYWAY WOULD ONLY TRUNCATE A DATASET A
+      *    REAL FTP STEP MAY STILL BE READING AND RISK AN ABEND ON A
+      *    BAD OPEN STATUS FOR A FILE THIS INVOCATION NEVER WRITES TO.
+           IF RUN-MODE-BUILD
+               OPEN OUTPUT FTP
+               IF FTP-STATUS IS NOT = '00' AND '04'
+                   DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on O
+      -            'PEN FTP. CODE=' FTP-Status
+                   MOVE FTP-STATUS TO WB-FLUSH-ARG
+                   CALL 'ILBOABN0' USING WB-FLUSH-ARG
+               END-IF
            END-IF
 
+      *
+      *    BUILD MODE APPENDS A NEW AUDIT RECORD PER SCRIPT.  CONFIRM
+      *    MODE INSTEAD READS DANAUD BACK, TO RECOVER THE BUILD RUN'S
+      *    PER-BRANCH LOCAL COUNTS FOR 370-RECON-CHECK.
+           IF RUN-MODE-CONFIRM
+               OPEN INPUT DANAUD
+               IF DANAUD-STATUS IS NOT = '00' AND '35'
+                   DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on
+      -            'OPEN DANAUD. CODE=' DANAUD-STATUS
+                   MOVE DANAUD-STATUS TO WB-FLUSH-ARG
+                   CALL 'ILBOABN0' USING WB-FLUSH-ARG
+               END-IF
+           ELSE
+               OPEN EXTEND DANAUD
+               IF DANAUD-STATUS IS NOT = '00' AND '05'
+                   DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on
+      -            'OPEN DANAUD. CODE=' DANAUD-STATUS
+                   MOVE DANAUD-STATUS TO WB-FLUSH-ARG
+                   CALL 'ILBOABN0' USING WB-FLUSH-ARG
+               END-IF
+           END-IF
+
+           OPEN INPUT DANACK.
+      *
+      *    DANTES MAY NOT HAVE POSTED ITS ACKNOWLEDGMENT YET -- STATUS
+      *    35 (FILE NOT FOUND) IS TOLERATED AND DEALT WITH IN
+      *    370-RECON-CHECK.
+           IF DANACK-STATUS IS NOT = '00' AND '35'
+               DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on OPEN
+      -            'DANACK. CODE=' DANACK-STATUS
+               MOVE DANACK-STATUS TO WB-FLUSH-ARG
+               CALL 'ILBOABN0' USING WB-FLUSH-ARG
+           END-IF
+
+           OPEN INPUT DANTGT.
+      *
+      *    DANTGT IS OPTIONAL -- MOST SITES STILL RUN ONE TARGET A DAY
+      *    AND WILL NEVER SUPPLY IT.  STATUS 35 (FILE NOT FOUND) IS
+      *    TOLERATED AND MEANS 250-PROCESS-TARGETS FALLS BACK TO THE
+      *    SINGLE TARGET 200-INIT-PROCESS ALREADY RESOLVED.
+           IF DANTGT-STATUS IS NOT = '00' AND '35'
+               DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on OPEN
+      -            'DANTGT. CODE=' DANTGT-STATUS
+               MOVE DANTGT-STATUS TO WB-FLUSH-ARG
+               CALL 'ILBOABN0' USING WB-FLUSH-ARG
+           END-IF
 
             .
-           
+
        100-OPEN-EXIT.
-           EXIT.  
+           EXIT.
 
        200-INIT-PROCESS.
-           
-      *    INITIALIZE INDIRINP FTP-REC W-CTRA W-CTRB W-CTRC   
-           INITIALIZE FTP-REC W-CTRA W-CTRB W-CTRC   
-           ACCEPT WS-SYSDATE FROM DATE
-           DISPLAY 'SYSDATE=' WS-SYSDATE
-           STRING WS-SYSDATE-MM, WS-SYSDATE-DD, WS-SYSDATE-YY, 
-                  "c.txt" DELIMITED BY SIZE INTO WS-LAT-FILE.
-           
+
+           INITIALIZE FTP-REC W-CTRA W-CTRB W-CTRC
+
+           ACCEPT WS-RUNDATE FROM DATE
+
+           IF LS-PARM-LEN > 0 AND LS-PARM-TEXT (1:6) IS NUMERIC
+               MOVE LS-PARM-TEXT (1:2) TO WS-SYSDATE-MM
+               MOVE LS-PARM-TEXT (3:2) TO WS-SYSDATE-DD
+               MOVE LS-PARM-TEXT (5:2) TO WS-SYSDATE-YY
+               DISPLAY 'REPROCESS DATE OVERRIDE=' LS-PARM-TEXT (1:6)
+           ELSE
+               MOVE WS-RUNDATE TO WS-SYSDATE
+               DISPLAY 'SYSDATE=' WS-SYSDATE
+           END-IF
+
+           STRING WS-SYSDATE-MM, WS-SYSDATE-DD, WS-SYSDATE-YY,
+                  WS-SUFFIX-CHAR, ".txt" DELIMITED BY SIZE
+                  INTO WS-LAT-FILE.
+
+           ACCEPT WS-TIME-OF-DAY FROM TIME
+           STRING WS-RUNDATE-MM, "/", WS-RUNDATE-DD, "/", WS-RUNDATE-YY
+                  DELIMITED BY SIZE INTO WS-AUDIT-DATE
+
+           IF LS-PARM-LEN > 6
+               MOVE LS-PARM-TEXT (7:1) TO WS-BRANCH-REQ
+               DISPLAY 'BRANCH OVERRIDE=' WS-BRANCH-REQ
+           END-IF
+
+           PERFORM 230-LOOKUP-HOST THRU 230-LOOKUP-EXIT
+
            .
        200-INIT-EXIT.
            EXIT.
-           
+
+      ******************************************************************
+      *    210-FIND-DANHOST LOCATES THE DANHOST RECORD FOR THE
+      *    REQUESTED BRANCH (WS-BRANCH-REQ).  WHEN NO BRANCH WAS
+      *    REQUESTED ON THE PARM, THE FIRST DANHOST RECORD IS USED,
+      *    MATCHING THE ORIGINAL SINGLE-BRANCH BEHAVIOR.
+      ******************************************************************
+       210-FIND-DANHOST.
+
+           READ DANHOST RECORD AT END MOVE 'Y' TO DANHOST-ENDFILE.
+           IF DANHOST-STATUS IS NOT = '00' AND
+              DANHOST-STATUS IS NOT = '10'
+               DISPLAY 'PROGRAM TERMINATED. STATUS CODE NOT 00 FOR READ
+      -            'DANHOST Code=' DANHOST-STATUS
+               MOVE 'Y' TO DANHOST-ENDFILE
+           END-IF
+
+           IF NOT DANHOST-EOF
+               IF WS-BRANCH-REQ = SPACE OR DH-BRANCH = WS-BRANCH-REQ
+                   MOVE 'Y' TO DANHOST-FOUND-SW
+               END-IF
+           END-IF
+
+           .
+       210-FIND-DANHOST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    230-LOOKUP-HOST REWINDS DANHOST AND RE-LOCATES THE RECORD
+      *    FOR THE BRANCH NOW IN WS-BRANCH-REQ, THEN LOADS W-HOST-LINE/
+      *    W-LOGIN-LINE/W-CD-LINE/W-PUT FROM IT.  CALLED ONCE FROM
+      *    200-INIT-PROCESS FOR THE DEFAULT SINGLE-TARGET RUN, AND AGAIN
+      *    FOR EACH ENTRY WHEN 250-PROCESS-TARGETS IS DRIVING OFF A
+      *    DANTGT CONTROL FILE, SINCE EACH TARGET CAN NAME A DIFFERENT
+      *    BRANCH.
+      ******************************************************************
+       230-LOOKUP-HOST.
+
+           MOVE 'N' TO DANHOST-ENDFILE
+           MOVE 'N' TO DANHOST-FOUND-SW
+           CLOSE DANHOST
+           OPEN INPUT DANHOST
+           IF DANHOST-STATUS IS NOT = '00'
+               DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on OPEN
+      -            'DANHOST. CODE=' DANHOST-STATUS
+               MOVE DANHOST-STATUS TO WB-FLUSH-ARG
+               CALL 'ILBOABN0' USING WB-FLUSH-ARG
+           END-IF
+
+           PERFORM 210-FIND-DANHOST THRU 210-FIND-DANHOST-EXIT
+               UNTIL DANHOST-FOUND OR DANHOST-EOF
+
+           IF NOT DANHOST-FOUND
+               DISPLAY 'PROGRAM TERMINATED. NO DANHOST RECORD FOR BRAN
+      -            'CH=' WS-BRANCH-REQ
+               MOVE 97 TO WB-FLUSH-ARG
+               CALL 'ILBOABN0' USING WB-FLUSH-ARG
+           END-IF
+
+           MOVE DH-HOST-LINE  TO W-HOST-LINE
+           MOVE DH-LOGIN-LINE TO W-LOGIN-LINE
+           MOVE DH-CD-LINE    TO W-CD-LINE
+           MOVE DH-PUT-TEXT   TO W-PUT
+
+           .
+       230-LOOKUP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    250-PROCESS-TARGETS BUILDS ONE FTP SCRIPT PER TARGET.  WHEN
+      *    DANTGT IS PRESENT, ONE 300-FTPCARD-BUILD IS PERFORMED PER
+      *    DANTGT ENTRY SO SEVERAL SAME-DAY PULLS (REGULAR IBT, FULLY
+      *    FUNDED, SURPASS) CAN SHARE ONE RUN.  WHEN IT IS NOT PRESENT,
+      *    THE SINGLE TARGET ALREADY RESOLVED BY 200-INIT-PROCESS IS
+      *    BUILT, MATCHING THE ORIGINAL ONE-TARGET-PER-RUN BEHAVIOR.
+      ******************************************************************
+       250-PROCESS-TARGETS.
+
+           IF DANTGT-STATUS = '00'
+               PERFORM 260-READ-TARGET THRU 260-READ-TARGET-EXIT
+                   UNTIL DANTGT-EOF
+           ELSE
+               PERFORM 300-FTPCARD-BUILD THRU 300-FTPCARD-EXIT
+           END-IF
+
+           .
+       250-PROCESS-EXIT.
+           EXIT.
+
+       260-READ-TARGET.
+
+           READ DANTGT RECORD AT END MOVE 'Y' TO DANTGT-ENDFILE.
+           IF DANTGT-STATUS IS NOT = '00' AND
+              DANTGT-STATUS IS NOT = '10'
+               DISPLAY 'PROGRAM TERMINATED. STATUS CODE NOT 00 FOR READ
+      -            'DANTGT Code=' DANTGT-STATUS
+               MOVE 'Y' TO DANTGT-ENDFILE
+           END-IF
+
+           IF NOT DANTGT-EOF
+               MOVE TG-SUFFIX TO WS-SUFFIX-CHAR
+               STRING WS-SYSDATE-MM, WS-SYSDATE-DD, WS-SYSDATE-YY,
+                      WS-SUFFIX-CHAR, ".txt" DELIMITED BY SIZE
+                      INTO WS-LAT-FILE
+               MOVE TG-BRANCH TO WS-BRANCH-REQ
+               PERFORM 230-LOOKUP-HOST THRU 230-LOOKUP-EXIT
+               PERFORM 300-FTPCARD-BUILD THRU 300-FTPCARD-EXIT
+           END-IF
+
+           .
+       260-READ-TARGET-EXIT.
+           EXIT.
+
        300-FTPCARD-BUILD.
 
-      *    READ INDIR RECORD AT END MOVE 'Y' TO INDIR-ENDFILE.
-      *    IF INDIR-STATUS IS NOT = '00' AND 
-      *       INDIR-STATUS IS NOT = '10'
-      *        DISPLAY 'PROGRAM TERMINATED. STATUS CODE NOT 00 FOR READ 
-      *            'INDIR Code=' INDIR-STATUS
-      *        MOVE 'Y' TO INDIR-ENDFILE
-      *    END-IF
-      *    
-      *    
-      *    IF INDIR-ENDFILE = 'Y' OR
-      *       INDIRINP (21:22) = '226 Transfer complete.'               
-      *       MOVE 'N' TO PROCESS-FLAG 
-      *       PERFORM 400-FINISH-PROC  THRU 400-FINISH-PROC
-      *       PERFORM 999-CLOSE-FILES  THRU 999-CLOSE-EXIT
-      *       STOP RUN
-      *    END-IF
-           
-           
-              INITIALIZE FTP-REC 
-      *       MOVE '10.180.152.81' TO FTP-REC
-              MOVE '10.173.187.66' TO FTP-REC
+           MOVE WS-LAT-FILE TO WS-PP-DSNAME
+           PERFORM 320-COUNT-EXTRACT THRU 320-COUNT-EXTRACT-EXIT
+
+           IF PPEXTR-STATUS = '35'
+               DISPLAY 'NO MATCHING Pro-Proctor EXTRACT FOR '
+                       WS-LAT-FILE '- TRANSFER NOT ATTEMPTED'
+               ADD 1 TO WS-TARGET-MISS-CT
+           ELSE
+              INITIALIZE FTP-REC
+              MOVE W-HOST-LINE TO FTP-REC
               WRITE FTP-REC
-              INITIALIZE FTP-REC 
-      *       MOVE 'DSSTProm T#8meA5R' TO FTP-REC
-              MOVE 'DANTESFTP dg5f3bjr' TO FTP-REC
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
+              INITIALIZE FTP-REC
+              MOVE W-LOGIN-LINE TO FTP-REC
               WRITE FTP-REC
-              INITIALIZE FTP-REC 
-              MOVE 'CD From_CGI' TO FTP-REC
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
+              INITIALIZE FTP-REC
+              MOVE W-CD-LINE TO FTP-REC
               WRITE FTP-REC
-              INITIALIZE FTP-REC 
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
+              INITIALIZE FTP-REC
               MOVE 'ASCII' TO FTP-REC
               WRITE FTP-REC
-              INITIALIZE FTP-REC 
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
+              INITIALIZE FTP-REC
               MOVE 'LOCSITE ENCODING=SBCS' TO FTP-REC
               WRITE FTP-REC
-              INITIALIZE FTP-REC 
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
+              INITIALIZE FTP-REC
               MOVE 'LOCSITE SBDATACONN=EBC2ASC' TO FTP-REC
               WRITE FTP-REC
-              INITIALIZE FTP-REC 
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
+              INITIALIZE FTP-REC
               MOVE 'LOCSITE TRAILINGBLANKS=FALSE' TO FTP-REC
               WRITE FTP-REC
-              
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
+
               INITIALIZE FTP-REC
-              STRING W-GET WS-LAT-FILE WS-FILLER W-PUT  
+              STRING W-GET WS-LAT-FILE WS-FILLER W-PUT
                     DELIMITED BY SIZE INTO FTP-REC
               WRITE FTP-REC
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
               INITIALIZE FTP-REC
               MOVE 'quit' TO FTP-REC
               WRITE FTP-REC
-           
+              PERFORM 395-FTP-WRITE-CHK THRU 395-FTP-WRITE-CHK-EXIT
+
+              EVALUATE TRUE
+                  WHEN DH-BRANCH = 'F'
+                      ADD W-PP-COUNT TO W-CTRA
+                      MOVE 'Y' TO WS-BRANCH-F-SW
+                  WHEN DH-BRANCH = 'C'
+                      ADD W-PP-COUNT TO W-CTRB
+                      MOVE 'Y' TO WS-BRANCH-C-SW
+                  WHEN OTHER
+                      ADD W-PP-COUNT TO W-CTRC
+                      MOVE 'Y' TO WS-BRANCH-O-SW
+              END-EVALUATE
+
+              PERFORM 340-AUDIT-WRITE THRU 340-AUDIT-EXIT
+
+              MOVE 'Y' TO WS-ATTEMPTED-SW
+           END-IF
+
            .
-           
+
        300-FTPCARD-EXIT.
-           EXIT.  
-           
+           EXIT.
+
+      ******************************************************************
+      *    395-FTP-WRITE-CHK GUARDS EVERY WRITE TO THE FTP CARD
+      *    DECK THE SAME WAY 100-OPEN-FILES GUARDS THE OPEN -- A BAD
+      *    STATUS (DISK FULL, DASD ERROR) ABENDS THE JOB INSTEAD OF
+      *    LETTING IT FINISH A TRUNCATED, INVALID CARD DECK.
+      ******************************************************************
+       395-FTP-WRITE-CHK.
+
+           IF FTP-STATUS IS NOT = '00'
+               DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on WRIT
+      -            'E FTP. CODE=' FTP-STATUS
+               MOVE FTP-STATUS TO WB-FLUSH-ARG
+               CALL 'ILBOABN0' USING WB-FLUSH-ARG
+           END-IF
+
+           .
+       395-FTP-WRITE-CHK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    340-AUDIT-WRITE APPENDS ONE STAMPED RECORD TO DANAUD FOR
+      *    THE SCRIPT JUST BUILT -- DATE, TIME, Pro-Proctor FILENAME,
+      *    WHERE IT WAS SENT, AND THE BRANCH/COUNT A LATER CONFIRM-MODE
+      *    RUN NEEDS TO RECONCILE AGAINST DANACK.
+      ******************************************************************
+       340-AUDIT-WRITE.
+
+           INITIALIZE DANAUD-REC
+           MOVE WS-AUDIT-DATE TO AU-DATE
+           MOVE WS-TIME-OF-DAY TO AU-TIME
+           MOVE WS-LAT-FILE TO AU-FILE
+           MOVE W-HOST-LINE TO AU-HOST
+           MOVE W-PUT TO AU-PUT-TEXT
+           MOVE DH-BRANCH TO AU-BRANCH
+           MOVE W-PP-COUNT TO AU-COUNT
+           WRITE DANAUD-REC
+           IF DANAUD-STATUS IS NOT = '00'
+               DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on WRIT
+      -            'E DANAUD. CODE=' DANAUD-STATUS
+               MOVE DANAUD-STATUS TO WB-FLUSH-ARG
+               CALL 'ILBOABN0' USING WB-FLUSH-ARG
+           END-IF
+
+           .
+       340-AUDIT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    320-COUNT-EXTRACT OPENS THE Pro-Proctor EXTRACT THAT WAS
+      *    JUST SCHEDULED FOR PICKUP AND COUNTS ITS RECORDS, SO THE
+      *    SUMMARY REPORT AND THE DANTES RECONCILIATION CHECK HAVE A
+      *    LOCAL RECORD COUNT TO COMPARE AGAINST.  A MISSING EXTRACT
+      *    (STATUS 35) IS NOT FATAL -- IT JUST COUNTS AS ZERO.
+      ******************************************************************
+       320-COUNT-EXTRACT.
+
+           MOVE 0 TO W-PP-COUNT
+           MOVE 'N' TO PPEXTR-ENDFILE
+
+           OPEN INPUT PPEXTR.
+           IF PPEXTR-STATUS = '35'
+               DISPLAY 'NO Pro-Proctor EXTRACT FOUND FOR ' WS-PP-DSNAME
+           ELSE
+               IF PPEXTR-STATUS IS NOT = '00'
+                   DISPLAY 'PROGRAM TERMINATED. Invalid Status Code on O
+      -            'PEN PPEXTR. CODE=' PPEXTR-STATUS
+                   MOVE PPEXTR-STATUS TO WB-FLUSH-ARG
+                   CALL 'ILBOABN0' USING WB-FLUSH-ARG
+               END-IF
+
+               PERFORM 330-READ-PPEXTR THRU 330-READ-PPEXTR-EXIT
+                   UNTIL PPEXTR-EOF
+
+               CLOSE PPEXTR
+           END-IF
+
+           .
+       320-COUNT-EXTRACT-EXIT.
+           EXIT.
+
+       330-READ-PPEXTR.
+
+           READ PPEXTR RECORD AT END MOVE 'Y' TO PPEXTR-ENDFILE.
+           IF NOT PPEXTR-EOF
+               ADD 1 TO W-PP-COUNT
+           END-IF
+
+           .
+       330-READ-PPEXTR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    350-CONFIRM-TRANSFER READS BACK THE FTP LOG (INDIR) LEFT BY
+      *    THE REAL FTP STEP THAT RAN THE CARD DECK A PRIOR BUILD-MODE
+      *    (WS-RUN-MODE = 'B') INVOCATION OF THIS PROGRAM WROTE, LOOKING
+      *    FOR "226 Transfer complete." REPLIES.  THIS ONLY RUNS WHEN
+      *    TESTRPT ITSELF IS INVOKED IN CONFIRM MODE (WS-RUN-MODE = 'C')
+      *    AS ITS OWN LATER JCL STEP, AFTER THE FTP STEP HAS HAD A
+      *    CHANCE TO PRODUCE A FRESH INDIR LOG FOR TODAY'S DECK -- A
+      *    BUILD-MODE RUN CANNOT SEE THAT LOG YET, SINCE THE FTP STEP
+      *    THAT WOULD WRITE IT HAS NOT EXECUTED.  365-LOAD-LOCAL-COUNTS
+      *    HAS ALREADY RUN BY THE TIME THIS PARAGRAPH IS PERFORMED, SO
+      *    WS-TARGET-BUILT-CT HOLDS HOW MANY TARGETS THE BUILD RUN
+      *    ACTUALLY BUILT TODAY -- A DANTGT-DRIVEN RUN MAY HAVE COMBINED
+      *    SEVERAL TARGETS INTO ONE SCRIPT (REQ 009), SO ONE "226" REPLY
+      *    IN THE LOG IS ONLY A CLEAN CONFIRMATION WHEN THERE WAS ONLY
+      *    ONE TARGET TO BEGIN WITH.  IF THE LOG IS MISSING OR FEWER
+      *    REPLIES ARE SEEN THAN TARGETS BUILT, THE TRANSFER IS TREATED
+      *    AS UNCONFIRMED.
+      ******************************************************************
+       350-CONFIRM-TRANSFER.
+
+           IF INDIR-STATUS = '35'
+               DISPLAY 'NO INDIR FTP LOG PRESENT - TRANSFER UNCONFIRMED'
+           ELSE
+               PERFORM 360-READ-INDIR THRU 360-READ-EXIT
+                   UNTIL INDIR-EOF
+
+               DISPLAY 'FTP TRANSFER CONFIRMATIONS FOUND='
+                       WS-CONFIRM-COUNT ' OF ' WS-TARGET-BUILT-CT
+                       ' TARGETS BUILT'
+
+               IF WS-TARGET-BUILT-CT > 0 AND
+                  WS-CONFIRM-COUNT >= WS-TARGET-BUILT-CT
+                   MOVE 'Y' TO CONFIRM-FOUND-SW
+               END-IF
+
+               IF CONFIRM-FOUND
+                   DISPLAY 'FTP TRANSFER CONFIRMED - ' WS-LAT-FILE
+               ELSE
+                   DISPLAY 'FTP TRANSFER NOT CONFIRMED - ' WS-LAT-FILE
+               END-IF
+           END-IF
+
+           .
+       350-CONFIRM-EXIT.
+           EXIT.
+
+       360-READ-INDIR.
+
+           READ INDIR RECORD AT END MOVE 'Y' TO INDIR-ENDFILE.
+           IF INDIR-STATUS IS NOT = '00' AND
+              INDIR-STATUS IS NOT = '10'
+               DISPLAY 'PROGRAM TERMINATED. STATUS CODE NOT 00 FOR READ
+      -            'INDIR Code=' INDIR-STATUS
+               MOVE 'Y' TO INDIR-ENDFILE
+           END-IF
+
+           IF NOT INDIR-EOF
+               IF INDIRINP (21:22) = '226 Transfer complete.'
+                   ADD 1 TO WS-CONFIRM-COUNT
+               END-IF
+           END-IF
+
+           .
+       360-READ-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    370-RECON-CHECK COMPARES WHAT Pro-Proctor ACTUALLY EXTRACTED
+      *    (TALLIED BY BRANCH CATEGORY INTO W-CTRA/W-CTRB/W-CTRC BY
+      *    365-LOAD-LOCAL-COUNTS, ALREADY PERFORMED BY THE MAINLINE
+      *    BEFORE THIS PARAGRAPH RUNS) AGAINST WHAT DANTES'S DANACK
+      *    ACKNOWLEDGES FOR EACH BRANCH IT RECEIVED.  THIS PARAGRAPH IS
+      *    ONLY EVER PERFORMED IN CONFIRM MODE (SEE THE MAINLINE
+      *    EVALUATE), SO THERE IS NO BUILD-MODE CASE TO GUARD AGAINST
+      *    HERE.  EACH DANACK RECORD IS CHECKED AGAINST ITS OWN BRANCH'S
+      *    LOCAL TOTAL RATHER THAN A SINGLE RUN-WIDE TOTAL, SINCE THE
+      *    BUILD RUN MAY HAVE BUILT SCRIPTS FOR MORE THAN ONE BRANCH,
+      *    AND ONLY AGAINST A BRANCH THAT WAS ACTUALLY TARGETED -- A
+      *    MISMATCH ON ANY TARGETED BRANCH RAISES A FLAG INSTEAD OF
+      *    LETTING A PARTIAL TRANSFER PASS AS A CLEAN DAY.  ONCE THE
+      *    DANACK FILE IS EXHAUSTED, WS-RECON-DONE-SW IS SET ONLY IF
+      *    EVERY BRANCH BUILT THIS RUN (WS-BRANCH-x-BUILT) ALSO GOT A
+      *    RECORD ACTUALLY COMPARED (WS-BRANCH-x-RECON) -- A RUN THAT
+      *    BUILT TWO BRANCHES BUT RECEIVED AN ACKNOWLEDGMENT FOR ONLY
+      *    ONE OF THEM MUST NOT BE REPORTED AS FULLY RECONCILED.
+      ******************************************************************
+       370-RECON-CHECK.
+
+           IF DANACK-STATUS = '35'
+               DISPLAY 'NO DANTES ACKNOWLEDGMENT AVAILABLE YET - RECON
+      -            'CILIATION SKIPPED FOR ' WS-LAT-FILE
+           ELSE
+               PERFORM 380-READ-DANACK THRU 380-READ-EXIT
+                   UNTIL DANACK-EOF
+
+               MOVE 'Y' TO WS-RECON-DONE-SW
+               IF WS-BRANCH-F-BUILT AND NOT WS-BRANCH-F-RECON
+                   MOVE 'N' TO WS-RECON-DONE-SW
+               END-IF
+               IF WS-BRANCH-C-BUILT AND NOT WS-BRANCH-C-RECON
+                   MOVE 'N' TO WS-RECON-DONE-SW
+               END-IF
+               IF WS-BRANCH-O-BUILT AND NOT WS-BRANCH-O-RECON
+                   MOVE 'N' TO WS-RECON-DONE-SW
+               END-IF
+           END-IF
+
+           .
+       370-RECON-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    365-LOAD-LOCAL-COUNTS REBUILDS W-CTRA/W-CTRB/W-CTRC, THE
+      *    WS-BRANCH-x-SW "BUILT THIS RUN" SWITCHES AND WS-TARGET-BUILT-
+      *    CT FROM TODAY'S DANAUD RECORDS, SINCE A CONFIRM-MODE
+      *    INVOCATION HAS NO BUILD-MODE TALLIES OF ITS OWN.  ONLY
+      *    RECORDS STAMPED WITH TODAY'S ACTUAL RUN DATE (WS-AUDIT-DATE,
+      *    FROM WS-RUNDATE) ARE COUNTED.  RUN BY THE MAINLINE BEFORE
+      *    350-CONFIRM-TRANSFER, SINCE THAT PARAGRAPH ALSO NEEDS
+      *    WS-TARGET-BUILT-CT.
+      ******************************************************************
+       365-LOAD-LOCAL-COUNTS.
+
+           PERFORM 366-READ-DANAUD THRU 366-READ-EXIT
+               UNTIL DANAUD-EOF
+
+           .
+       365-LOAD-EXIT.
+           EXIT.
+
+       366-READ-DANAUD.
+
+           READ DANAUD RECORD AT END MOVE 'Y' TO DANAUD-ENDFILE.
+           IF DANAUD-STATUS IS NOT = '00' AND
+              DANAUD-STATUS IS NOT = '10'
+               DISPLAY 'PROGRAM TERMINATED. STATUS CODE NOT 00 FOR READ
+      -            'DANAUD Code=' DANAUD-STATUS
+               MOVE 'Y' TO DANAUD-ENDFILE
+           END-IF
+
+           IF NOT DANAUD-EOF AND AU-DATE = WS-AUDIT-DATE
+               ADD 1 TO WS-TARGET-BUILT-CT
+               EVALUATE TRUE
+                   WHEN AU-BRANCH = 'F'
+                       ADD AU-COUNT TO W-CTRA
+                       MOVE 'Y' TO WS-BRANCH-F-SW
+                   WHEN AU-BRANCH = 'C'
+                       ADD AU-COUNT TO W-CTRB
+                       MOVE 'Y' TO WS-BRANCH-C-SW
+                   WHEN OTHER
+                       ADD AU-COUNT TO W-CTRC
+                       MOVE 'Y' TO WS-BRANCH-O-SW
+               END-EVALUATE
+           END-IF
+
+           .
+       366-READ-EXIT.
+           EXIT.
+
+       380-READ-DANACK.
+
+           READ DANACK RECORD AT END MOVE 'Y' TO DANACK-ENDFILE.
+           IF DANACK-STATUS IS NOT = '00' AND
+              DANACK-STATUS IS NOT = '10'
+               DISPLAY 'PROGRAM TERMINATED. STATUS CODE NOT 00 FOR READ
+      -            'DANACK Code=' DANACK-STATUS
+               MOVE 'Y' TO DANACK-ENDFILE
+           END-IF
+
+           IF NOT DANACK-EOF
+               MOVE 'N' TO WS-BRANCH-BUILT-SW
+               EVALUATE TRUE
+                   WHEN DA-BRANCH = 'F'
+                       MOVE W-CTRA TO WS-LOCAL-TOTAL
+                       MOVE WS-BRANCH-F-SW TO WS-BRANCH-BUILT-SW
+                   WHEN DA-BRANCH = 'C'
+                       MOVE W-CTRB TO WS-LOCAL-TOTAL
+                       MOVE WS-BRANCH-C-SW TO WS-BRANCH-BUILT-SW
+                   WHEN OTHER
+                       MOVE W-CTRC TO WS-LOCAL-TOTAL
+                       MOVE WS-BRANCH-O-SW TO WS-BRANCH-BUILT-SW
+               END-EVALUATE
+
+               IF WS-BRANCH-BUILT
+                   EVALUATE TRUE
+                       WHEN DA-BRANCH = 'F'
+                           MOVE 'Y' TO WS-BRANCH-F-RECON-SW
+                       WHEN DA-BRANCH = 'C'
+                           MOVE 'Y' TO WS-BRANCH-C-RECON-SW
+                       WHEN OTHER
+                           MOVE 'Y' TO WS-BRANCH-O-RECON-SW
+                   END-EVALUATE
+                   IF DA-ACK-COUNT NOT = WS-LOCAL-TOTAL
+                       MOVE 'Y' TO RECON-DISCREP-SW
+                       DISPLAY 'RECONCILIATION DISCREPANCY FOR BRANCH '
+                               DA-BRANCH ' LOCAL COUNT=' WS-LOCAL-TOTAL
+                               ' DANTES ACK COUNT=' DA-ACK-COUNT
+                   END-IF
+               ELSE
+                   DISPLAY 'DANACK ACKNOWLEDGMENT FOR BRANCH '
+                           DA-BRANCH ' WAS NOT TARGETED THIS RUN -
+      -            'RECONCILIATION SKIPPED FOR THIS RECORD'
+               END-IF
+           END-IF
+
+           .
+       380-READ-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    900-SET-RETCODE ROLLS THIS INVOCATION'S OUTCOME UP INTO
+      *    PROCESS-FLAG AND THEN INTO RETURN-CODE, SO THE JCL STREAM CAN
+      *    TEST COND CODES INSTEAD OF SCRAPING THE SYSOUT.  BUILD MODE
+      *    AND CONFIRM MODE EACH RUN AS A SEPARATE INVOCATION (SEE
+      *    050-SET-RUN-MODE), SO EACH JUDGES ITSELF BY ITS OWN WORK
+      *    RATHER THAN SHARING ONE TEST: BUILD MODE NEVER DRIVES
+      *    350-CONFIRM-TRANSFER/370-RECON-CHECK, SO IT CANNOT BE JUDGED
+      *    BY CONFIRM-FOUND-SW/RECON-DISCREP-SW, AND CONFIRM MODE NEVER
+      *    DRIVES 300-FTPCARD-BUILD, SO IT CANNOT BE JUDGED BY
+      *    WS-ATTEMPTED-SW/WS-TARGET-MISS-CT.  RC=0 MEANS A CLEAN RUN.
+      *    RC=4 MEANS BUILD MODE FOUND NO Pro-Proctor EXTRACT FOR ANY
+      *    TARGET THIS RUN, SO DOWNSTREAM FTP-DEPENDENT STEPS CAN BE
+      *    SKIPPED.  RC=8 MEANS EITHER SOME (BUT NOT ALL) TARGETS MISSED
+      *    THEIR EXTRACT IN BUILD MODE, OR CONFIRM MODE COULD NOT
+      *    CONFIRM THE TRANSFER, FOUND A RECONCILIATION DISCREPANCY, OR
+      *    NOT RECONCILE AT ALL BECAUSE DANTES HAS NOT POSTED DANACK
+      *    YET (WS-RECON-DONE-SW STAYS 'N' IN THAT CASE, SO A LATE ACK
+      *    IS NOT MISREPORTED AS A CLEAN RECONCILIATION).
+      ******************************************************************
+       900-SET-RETCODE.
+
+           IF RUN-MODE-CONFIRM
+               IF CONFIRM-FOUND AND WS-RECON-DONE AND NOT RECON-DISCREP
+                   MOVE 'Y' TO PROCESS-FLAG
+               ELSE
+                   MOVE 'W' TO PROCESS-FLAG
+               END-IF
+           ELSE
+               IF NOT WS-ATTEMPTED
+                   MOVE 'N' TO PROCESS-FLAG
+               ELSE
+                   IF WS-TARGET-MISS-CT > 0
+                       MOVE 'W' TO PROCESS-FLAG
+                   ELSE
+                       MOVE 'Y' TO PROCESS-FLAG
+                   END-IF
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN PROCESS-OK
+                   MOVE 0 TO RETURN-CODE
+               WHEN PROCESS-NOT-ATTEMPTED
+                   MOVE 4 TO RETURN-CODE
+               WHEN PROCESS-WARNING
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE
+
+           DISPLAY 'TESTRPT PROCESS-FLAG=' PROCESS-FLAG
+                   ' RETURN-CODE=' RETURN-CODE
+           .
+       900-SET-RETCODE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    999-CLOSE-FILES PRINTS THE RECORD COUNT SUMMARY AND CLOSES
+      *    EVERY FILE THIS INVOCATION OPENED.  THE SUMMARY TOTALS COVER
+      *    EVERY TARGET 250-PROCESS-TARGETS BUILT THIS RUN, NOT JUST THE
+      *    LAST ONE, SO NO SINGLE TARGET FILENAME IS NAMED IN THE
+      *    HEADER.  FTP IS ONLY CLOSED WHEN IT WAS OPENED, I.E. IN BUILD
+      *    MODE (SEE 100-OPEN-FILES).
+      ******************************************************************
        999-CLOSE-FILES.
-           
-      *    CLOSE INDIR FTP    
-           CLOSE FTP    
+
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'TESTRPT RECORD COUNT SUMMARY'
+           DISPLAY '  ON-BASE (F)........... ' W-CTRA
+           DISPLAY '  ON-CAMPUS (C)......... ' W-CTRB
+           DISPLAY '  FULLY FUNDED (OTHER).. ' W-CTRC
+           DISPLAY '----------------------------------------------'
+
+           CLOSE INDIR DANHOST DANAUD DANACK DANTGT
+           IF RUN-MODE-BUILD
+               CLOSE FTP
+           END-IF
            .
        999-CLOSE-EXIT.
            EXIT.
- 
\ No newline at end of file
